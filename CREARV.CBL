@@ -1,5 +1,10 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREARV.
+      *-------------------------
+      * CREA/INICIALIZA VENDEDOR.DAT. SI EL ARCHIVO YA EXISTE Y TIENE
+      * REGISTROS, NO LO REINICIALIZA A MENOS QUE SE RECIBA EL
+      * PARAMETRO CONFIRMAR POR COMMAND-LINE, Y EN ESE CASO RESPALDA
+      * LOS REGISTROS ACTUALES EN VENDEDOR.BAK ANTES DE TRUNCARLO.
       *-------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -8,7 +13,13 @@
                 ASSIGN TO RANDOM "VENDEDOR.DAT"
                 ORGANIZATION IS INDEXED
                 ACCESS MODE IS DYNAMIC
-                RECORD KEY IS CODIGO.
+                RECORD KEY IS CODIGO
+                FILE STATUS IS WS-FS-VENDEDOR.
+             SELECT VENDEDOR-BAK
+                ASSIGN TO RANDOM "VENDEDOR.BAK"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CODIGO-BAK.
       *-------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -19,17 +30,104 @@
         05 TELEFONO PIC X(10).
         05 CORREO PIC X(20).
         05 CONTACTO PIC X(30).
+        05 ESTADO PIC X(1).
+        05 FECHA-ALTA PIC 9(8).
+        05 REGION PIC X(2).
+       FD VENDEDOR-BAK.
+       01 REG-VENDEDOR-BAK.
+        05 CODIGO-BAK PIC 9(4).
+        05 NOMBRE-BAK PIC X(20).
+        05 TELEFONO-BAK PIC X(10).
+        05 CORREO-BAK PIC X(20).
+        05 CONTACTO-BAK PIC X(30).
+        05 ESTADO-BAK PIC X(1).
+        05 FECHA-ALTA-BAK PIC 9(8).
+        05 REGION-BAK PIC X(2).
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+        05 WS-FS-VENDEDOR PIC X(2).
+        05 SW PIC 9.
+        05 WS-TIENE-DATOS PIC X VALUE "N".
+        05 WS-CONFIRMA-RESET PIC X VALUE "N".
+        05 WS-PARM PIC X(40).
+        05 WS-IDX PIC 9(2).
+        05 WS-TOKENS.
+            10 WS-TOKEN PIC X(20) OCCURS 5 TIMES.
       *-------------------------
        PROCEDURE DIVISION.
        PRINCIPAL.
-             OPEN OUTPUT VENDEDOR.
-             CLOSE VENDEDOR.
+             PERFORM LEER-PARAMETROS.
+             PERFORM VERIFICAR-ARCHIVO-EXISTENTE.
+             IF WS-TIENE-DATOS = "S" AND WS-CONFIRMA-RESET = "N"
+                 DISPLAY "ERROR: VENDEDOR.DAT YA EXISTE Y TIENE "
+                         "REGISTROS. USE EL PARAMETRO CONFIRMAR PARA "
+                         "REINICIALIZARLO."
+             ELSE
+                 IF WS-TIENE-DATOS = "S"
+                     PERFORM RESPALDAR-ARCHIVO
+                 END-IF
+                 OPEN OUTPUT VENDEDOR
+                 CLOSE VENDEDOR
+                 DISPLAY "VENDEDOR.DAT INICIALIZADO"
+             END-IF
              STOP RUN.
-
-
-
-
-
-
-
-                
+       LEER-PARAMETROS.
+             MOVE SPACES TO WS-PARM
+             MOVE SPACES TO WS-TOKENS
+             MOVE "N" TO WS-CONFIRMA-RESET
+             ACCEPT WS-PARM FROM COMMAND-LINE
+             IF WS-PARM NOT = SPACES
+                 UNSTRING WS-PARM DELIMITED BY ALL SPACES
+                     INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                          WS-TOKEN (4) WS-TOKEN (5)
+                 END-UNSTRING
+                 PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+                     IF WS-TOKEN (WS-IDX) = "CONFIRMAR"
+                         MOVE "S" TO WS-CONFIRMA-RESET
+                     END-IF
+                 END-PERFORM
+             END-IF.
+       VERIFICAR-ARCHIVO-EXISTENTE.
+             MOVE "N" TO WS-TIENE-DATOS
+             OPEN I-O VENDEDOR
+             IF WS-FS-VENDEDOR = "35"
+                 MOVE "N" TO WS-TIENE-DATOS
+             ELSE
+                 MOVE ZEROS TO CODIGO
+                 START VENDEDOR KEY IS >= CODIGO
+                     INVALID KEY
+                         MOVE "N" TO WS-TIENE-DATOS
+                     NOT INVALID KEY
+                         READ VENDEDOR NEXT RECORD
+                             AT END
+                                 MOVE "N" TO WS-TIENE-DATOS
+                             NOT AT END
+                                 MOVE "S" TO WS-TIENE-DATOS
+                         END-READ
+                 END-START
+                 CLOSE VENDEDOR
+             END-IF.
+       RESPALDAR-ARCHIVO.
+             OPEN INPUT VENDEDOR
+             OPEN OUTPUT VENDEDOR-BAK
+             MOVE ZEROS TO CODIGO
+             START VENDEDOR KEY IS >= CODIGO
+             END-START
+             MOVE 0 TO SW
+             PERFORM UNTIL SW = 1
+                 READ VENDEDOR NEXT RECORD
+                     AT END
+                         MOVE 1 TO SW
+                     NOT AT END
+                         MOVE CODIGO TO CODIGO-BAK
+                         MOVE NOMBRE TO NOMBRE-BAK
+                         MOVE TELEFONO TO TELEFONO-BAK
+                         MOVE CORREO TO CORREO-BAK
+                         MOVE CONTACTO TO CONTACTO-BAK
+                         MOVE ESTADO TO ESTADO-BAK
+                         MOVE FECHA-ALTA TO FECHA-ALTA-BAK
+                         MOVE REGION TO REGION-BAK
+                         WRITE REG-VENDEDOR-BAK
+                 END-READ
+             END-PERFORM
+             CLOSE VENDEDOR VENDEDOR-BAK.
