@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONVEND.
+      *-------------------------
+      * CONCILIACION ENTRE VENDEDOR.DAT Y VENDEDOR.TXT. CUENTA LOS
+      * VENDEDORES EN VENDEDOR.DAT CON EL MISMO PATRON START/READ
+      * NEXT QUE USA MIGRARV, LO COMPARA CONTRA EL TOTAL DEL REGISTRO
+      * TRAILER DE VENDEDOR.TXT MAS LOS RECHAZADOS QUE EL TRAILER
+      * TAMBIEN LLEVA (LOS QUE MIGRARV EXCLUYO POR VALIDACION PERO QUE
+      * CAEN DENTRO DEL MISMO FILTRO), E IMPRIME UN REPORTE DE
+      * CONCILIACION (OK/DIFERENCIA). ACEPTA LOS MISMOS PARAMETROS
+      * ACTIVOS Y REGION=NN QUE MIGRARV PARA CONCILIAR UN PLANO
+      * FILTRADO CONTRA EL SUBCONJUNTO CORRESPONDIENTE DE VENDEDOR.DAT.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDOR
+             ASSIGN TO RANDOM "VENDEDOR.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO.
+           SELECT OPTIONAL PLANO
+             ASSIGN TO RANDOM "VENDEDOR.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-PLANO.
+           SELECT REPORTE
+             ASSIGN TO RANDOM "VENDEDOR-RECON.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *---------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDOR.
+       01 REG-VENDEDOR.
+           05 CODIGO PIC 9(4).
+           05 NOMBRE PIC X(20).
+           05 TELEFONO PIC X(10).
+           05 CORREO PIC X(20).
+           05 CONTACTO PIC X(30).
+           05 ESTADO PIC X(1).
+           05 FECHA-ALTA PIC 9(8).
+           05 REGION PIC X(2).
+       FD PLANO.
+       01 REG-PLANO PIC X(103).
+       FD REPORTE.
+       01 REG-REPORTE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 REG-TRAILER-IN.
+           05 TIPO-T PIC X(3).
+           05 FILLER PIC X.
+           05 TOTAL-T PIC 9(6).
+           05 FILLER PIC X.
+           05 TOTAL-MALOS-T PIC 9(6).
+       01 VARIABLES.
+           05 SW PIC 9.
+           05 WS-FS-PLANO PIC X(2).
+           05 WS-HAY-TRAILER PIC X VALUE "N".
+           05 WS-TOTAL-DAT PIC 9(6) VALUE ZEROS.
+           05 WS-TOTAL-TXT PIC 9(6) VALUE ZEROS.
+           05 WS-TOTAL-MALOS-TXT PIC 9(6) VALUE ZEROS.
+           05 WS-RESULTADO PIC X(11).
+           05 WS-PARM PIC X(40).
+           05 WS-IDX PIC 9(2).
+           05 WS-TOKENS.
+               10 WS-TOKEN PIC X(20) OCCURS 5 TIMES.
+           05 WS-FILTRO-REGION PIC X(2) VALUE SPACES.
+           05 WS-FILTRO-ACTIVOS PIC X VALUE "N".
+           05 WS-PASA-FILTRO PIC X.
+       01 LIN-REPORTE-1.
+           05 FILLER PIC X(30) VALUE "VENDEDORES EN VENDEDOR.DAT: ".
+           05 TOTAL-DAT-R PIC ZZZ,ZZ9.
+       01 LIN-REPORTE-2.
+           05 FILLER PIC X(30) VALUE "TOTAL TRAILER VENDEDOR.TXT: ".
+           05 TOTAL-TXT-R PIC ZZZ,ZZ9.
+       01 LIN-REPORTE-3.
+           05 FILLER PIC X(30) VALUE "RECHAZADOS EN EL TRAILER: ".
+           05 TOTAL-MALOS-TXT-R PIC ZZZ,ZZ9.
+       01 LIN-REPORTE-4.
+           05 FILLER PIC X(30) VALUE "RESULTADO DE LA CONCILIACION: ".
+           05 RESULTADO-R PIC X(11).
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM LEER-PARAMETROS.
+           PERFORM CONTAR-VENDEDOR-DAT.
+           PERFORM LEER-TRAILER-PLANO.
+           PERFORM EVALUAR-CONCILIACION.
+           PERFORM ESCRIBIR-REPORTE.
+           STOP RUN.
+       LEER-PARAMETROS.
+           MOVE SPACES TO WS-PARM
+           MOVE SPACES TO WS-TOKENS
+           MOVE SPACES TO WS-FILTRO-REGION
+           MOVE "N" TO WS-FILTRO-ACTIVOS
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ALL SPACES
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5)
+               END-UNSTRING
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+                   IF WS-TOKEN (WS-IDX) = "ACTIVOS"
+                       MOVE "S" TO WS-FILTRO-ACTIVOS
+                   END-IF
+                   IF WS-TOKEN (WS-IDX) (1:7) = "REGION="
+                       MOVE WS-TOKEN (WS-IDX) (8:2) TO WS-FILTRO-REGION
+                   END-IF
+               END-PERFORM
+           END-IF.
+       CONTAR-VENDEDOR-DAT.
+           MOVE ZEROS TO WS-TOTAL-DAT
+           MOVE 0 TO SW
+           OPEN INPUT VENDEDOR
+           MOVE ZEROS TO CODIGO
+           START VENDEDOR KEY IS >= CODIGO
+           END-START
+           PERFORM UNTIL SW = 1
+               READ VENDEDOR NEXT RECORD
+                   AT END
+                       MOVE 1 TO SW
+                   NOT AT END
+                       PERFORM VERIFICAR-FILTRO
+                       IF WS-PASA-FILTRO = "S"
+                           ADD 1 TO WS-TOTAL-DAT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VENDEDOR.
+       VERIFICAR-FILTRO.
+           MOVE "S" TO WS-PASA-FILTRO
+           IF WS-FILTRO-ACTIVOS = "S" AND ESTADO NOT = "A"
+               MOVE "N" TO WS-PASA-FILTRO
+           END-IF
+           IF WS-FILTRO-REGION NOT = SPACES AND
+              REGION NOT = WS-FILTRO-REGION
+               MOVE "N" TO WS-PASA-FILTRO
+           END-IF.
+       LEER-TRAILER-PLANO.
+           MOVE ZEROS TO WS-TOTAL-TXT
+           MOVE ZEROS TO WS-TOTAL-MALOS-TXT
+           MOVE "N" TO WS-HAY-TRAILER
+           MOVE 0 TO SW
+           OPEN INPUT PLANO
+           IF WS-FS-PLANO NOT = "35"
+               PERFORM UNTIL SW = 1
+                   READ PLANO
+                       AT END
+                           MOVE 1 TO SW
+                       NOT AT END
+                           IF REG-PLANO (1:3) = "TRL"
+                               MOVE REG-PLANO (1:18) TO REG-TRAILER-IN
+                               MOVE TOTAL-T TO WS-TOTAL-TXT
+                               MOVE TOTAL-MALOS-T TO WS-TOTAL-MALOS-TXT
+                               MOVE "S" TO WS-HAY-TRAILER
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE PLANO.
+       EVALUAR-CONCILIACION.
+           IF WS-HAY-TRAILER = "N"
+               MOVE "SIN TRAILER" TO WS-RESULTADO
+           ELSE
+               IF WS-TOTAL-DAT = WS-TOTAL-TXT + WS-TOTAL-MALOS-TXT
+                   MOVE "OK" TO WS-RESULTADO
+               ELSE
+                   MOVE "DIFERENCIA" TO WS-RESULTADO
+               END-IF
+           END-IF.
+       ESCRIBIR-REPORTE.
+           OPEN OUTPUT REPORTE
+           MOVE WS-TOTAL-DAT TO TOTAL-DAT-R
+           MOVE WS-TOTAL-TXT TO TOTAL-TXT-R
+           MOVE WS-TOTAL-MALOS-TXT TO TOTAL-MALOS-TXT-R
+           MOVE WS-RESULTADO TO RESULTADO-R
+           WRITE REG-REPORTE FROM LIN-REPORTE-1
+           WRITE REG-REPORTE FROM LIN-REPORTE-2
+           WRITE REG-REPORTE FROM LIN-REPORTE-3
+           WRITE REG-REPORTE FROM LIN-REPORTE-4
+           CLOSE REPORTE
+           DISPLAY "VENDEDORES EN VENDEDOR.DAT: " WS-TOTAL-DAT
+           DISPLAY "TOTAL TRAILER VENDEDOR.TXT: " WS-TOTAL-TXT
+           DISPLAY "RECHAZADOS EN EL TRAILER: " WS-TOTAL-MALOS-TXT
+           DISPLAY "RESULTADO DE LA CONCILIACION: " WS-RESULTADO.
