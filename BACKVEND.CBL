@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKVEND.
+      *-------------------------
+      * RECONSTRUYE VENDEDOR.DAT BAJO EL LAYOUT AMPLIADO (ESTADO,
+      * FECHA-ALTA, REGION) A PARTIR DE UNA COPIA DEL ARCHIVO CON EL
+      * LAYOUT ANTERIOR (VENDEDOR.OLD), SIN PERDER CODIGO, NOMBRE,
+      * TELEFONO, CORREO NI CONTACTO. ES UN PROGRAMA DE UNA SOLA
+      * CORRIDA: ANTES DE EJECUTARLO HAY QUE RENOMBRAR EL VENDEDOR.DAT
+      * ACTUAL A VENDEDOR.OLD. SI VENDEDOR.DAT YA EXISTE CON EL LAYOUT
+      * NUEVO Y TIENE REGISTROS (POR EJEMPLO, PORQUE YA SE CORRIO LA
+      * MIGRACION Y SE SIGUIERON HACIENDO CAMBIOS CON MANTVEND), NO LO
+      * RECONSTRUYE A MENOS QUE SE RECIBA EL PARAMETRO CONFIRMAR POR
+      * COMMAND-LINE, Y EN ESE CASO RESPALDA LOS REGISTROS ACTUALES EN
+      * VENDEDOR.PREBAK ANTES DE TRUNCARLO.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDOR-OLD
+             ASSIGN TO RANDOM "VENDEDOR.OLD"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO-O.
+           SELECT VENDEDOR-NEW
+             ASSIGN TO RANDOM "VENDEDOR.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO-N
+             FILE STATUS IS WS-FS-VENDEDOR-NEW.
+           SELECT VENDEDOR-PREBAK
+             ASSIGN TO RANDOM "VENDEDOR.PREBAK"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO-PB.
+      *---------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDOR-OLD.
+       01 REG-VENDEDOR-OLD.
+           05 CODIGO-O PIC 9(4).
+           05 NOMBRE-O PIC X(20).
+           05 TELEFONO-O PIC X(10).
+           05 CORREO-O PIC X(20).
+           05 CONTACTO-O PIC X(30).
+       FD VENDEDOR-NEW.
+       01 REG-VENDEDOR-NEW.
+           05 CODIGO-N PIC 9(4).
+           05 NOMBRE-N PIC X(20).
+           05 TELEFONO-N PIC X(10).
+           05 CORREO-N PIC X(20).
+           05 CONTACTO-N PIC X(30).
+           05 ESTADO-N PIC X(1).
+           05 FECHA-ALTA-N PIC 9(8).
+           05 REGION-N PIC X(2).
+       FD VENDEDOR-PREBAK.
+       01 REG-VENDEDOR-PREBAK.
+           05 CODIGO-PB PIC 9(4).
+           05 NOMBRE-PB PIC X(20).
+           05 TELEFONO-PB PIC X(10).
+           05 CORREO-PB PIC X(20).
+           05 CONTACTO-PB PIC X(30).
+           05 ESTADO-PB PIC X(1).
+           05 FECHA-ALTA-PB PIC 9(8).
+           05 REGION-PB PIC X(2).
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+           05 SW PIC 9.
+           05 WS-FS-VENDEDOR-NEW PIC X(2).
+           05 WS-FECHA-ACTUAL PIC 9(8).
+           05 WS-TOTAL-MIGRADOS PIC 9(6) VALUE ZEROS.
+           05 WS-ESTADO-DEFECTO PIC X(1) VALUE "A".
+           05 WS-REGION-DEFECTO PIC X(2) VALUE "00".
+           05 WS-TIENE-DATOS PIC X VALUE "N".
+           05 WS-CONFIRMA-RESET PIC X VALUE "N".
+           05 WS-PARM PIC X(40).
+           05 WS-IDX PIC 9(2).
+           05 WS-TOKENS.
+               10 WS-TOKEN PIC X(20) OCCURS 5 TIMES.
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM LEER-PARAMETROS.
+           PERFORM VERIFICAR-ARCHIVO-EXISTENTE.
+           IF WS-TIENE-DATOS = "S" AND WS-CONFIRMA-RESET = "N"
+               DISPLAY "ERROR: VENDEDOR.DAT YA EXISTE Y TIENE "
+                       "REGISTROS. USE EL PARAMETRO CONFIRMAR PARA "
+                       "RECONSTRUIRLO."
+           ELSE
+               IF WS-TIENE-DATOS = "S"
+                   PERFORM RESPALDAR-ARCHIVO
+               END-IF
+               PERFORM ABRIR-ARCHIVOS
+               PERFORM ARRANCAR-ARCHIVO
+               PERFORM PROCESAR UNTIL SW = 1
+               PERFORM CERRAR-ARCHIVOS
+               DISPLAY "VENDEDORES MIGRADOS AL NUEVO LAYOUT: "
+                   WS-TOTAL-MIGRADOS
+           END-IF
+           STOP RUN.
+       LEER-PARAMETROS.
+           MOVE SPACES TO WS-PARM
+           MOVE SPACES TO WS-TOKENS
+           MOVE "N" TO WS-CONFIRMA-RESET
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ALL SPACES
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5)
+               END-UNSTRING
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+                   IF WS-TOKEN (WS-IDX) = "CONFIRMAR"
+                       MOVE "S" TO WS-CONFIRMA-RESET
+                   END-IF
+               END-PERFORM
+           END-IF.
+       VERIFICAR-ARCHIVO-EXISTENTE.
+           MOVE "N" TO WS-TIENE-DATOS
+           OPEN I-O VENDEDOR-NEW
+           IF WS-FS-VENDEDOR-NEW = "35"
+               MOVE "N" TO WS-TIENE-DATOS
+           ELSE
+               MOVE ZEROS TO CODIGO-N
+               START VENDEDOR-NEW KEY IS >= CODIGO-N
+                   INVALID KEY
+                       MOVE "N" TO WS-TIENE-DATOS
+                   NOT INVALID KEY
+                       READ VENDEDOR-NEW NEXT RECORD
+                           AT END
+                               MOVE "N" TO WS-TIENE-DATOS
+                           NOT AT END
+                               MOVE "S" TO WS-TIENE-DATOS
+                       END-READ
+               END-START
+               CLOSE VENDEDOR-NEW
+           END-IF.
+       RESPALDAR-ARCHIVO.
+           OPEN INPUT VENDEDOR-NEW
+           OPEN OUTPUT VENDEDOR-PREBAK
+           MOVE ZEROS TO CODIGO-N
+           START VENDEDOR-NEW KEY IS >= CODIGO-N
+           END-START
+           MOVE 0 TO SW
+           PERFORM UNTIL SW = 1
+               READ VENDEDOR-NEW NEXT RECORD
+                   AT END
+                       MOVE 1 TO SW
+                   NOT AT END
+                       MOVE CODIGO-N TO CODIGO-PB
+                       MOVE NOMBRE-N TO NOMBRE-PB
+                       MOVE TELEFONO-N TO TELEFONO-PB
+                       MOVE CORREO-N TO CORREO-PB
+                       MOVE CONTACTO-N TO CONTACTO-PB
+                       MOVE ESTADO-N TO ESTADO-PB
+                       MOVE FECHA-ALTA-N TO FECHA-ALTA-PB
+                       MOVE REGION-N TO REGION-PB
+                       WRITE REG-VENDEDOR-PREBAK
+               END-READ
+           END-PERFORM
+           CLOSE VENDEDOR-NEW VENDEDOR-PREBAK.
+       ABRIR-ARCHIVOS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-FECHA-ACTUAL
+           OPEN INPUT VENDEDOR-OLD.
+           OPEN OUTPUT VENDEDOR-NEW.
+       CERRAR-ARCHIVOS.
+           CLOSE VENDEDOR-OLD VENDEDOR-NEW.
+       ARRANCAR-ARCHIVO.
+           MOVE 0 TO SW
+           MOVE ZEROS TO CODIGO-O
+           START VENDEDOR-OLD KEY IS >= CODIGO-O
+           END-START.
+       PROCESAR.
+           READ VENDEDOR-OLD NEXT RECORD
+             AT END
+               MOVE 1 TO SW
+             NOT AT END
+               MOVE CODIGO-O TO CODIGO-N
+               MOVE NOMBRE-O TO NOMBRE-N
+               MOVE TELEFONO-O TO TELEFONO-N
+               MOVE CORREO-O TO CORREO-N
+               MOVE CONTACTO-O TO CONTACTO-N
+               MOVE WS-ESTADO-DEFECTO TO ESTADO-N
+               MOVE WS-FECHA-ACTUAL TO FECHA-ALTA-N
+               MOVE WS-REGION-DEFECTO TO REGION-N
+               WRITE REG-VENDEDOR-NEW
+               ADD 1 TO WS-TOTAL-MIGRADOS
+           END-READ.
