@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTVEND.
+      *-------------------------
+      * LISTADO DE VENDEDORES. LEE VENDEDOR.DAT POR CODIGO (START /
+      * READ NEXT, IGUAL QUE MIGRARV) Y PRODUCE UN REPORTE PAGINADO
+      * CON ENCABEZADOS Y EL TOTAL DE VENDEDORES AL FINAL.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDOR
+             ASSIGN TO RANDOM "VENDEDOR.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO.
+           SELECT REPORTE
+             ASSIGN TO RANDOM "VENDEDOR.LST"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *---------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDOR.
+       01 REG-VENDEDOR.
+           05 CODIGO PIC 9(4).
+           05 NOMBRE PIC X(20).
+           05 TELEFONO PIC X(10).
+           05 CORREO PIC X(20).
+           05 CONTACTO PIC X(30).
+           05 ESTADO PIC X(1).
+           05 FECHA-ALTA PIC 9(8).
+           05 REGION PIC X(2).
+       FD REPORTE.
+       01 REG-REPORTE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 LIN-TITULO1.
+           05 FILLER PIC X(30) VALUE "LISTADO DE VENDEDORES".
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "FECHA: ".
+           05 FECHA-R PIC 99/99/9999.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "PAGINA ".
+           05 PAGINA-R PIC ZZZ9.
+       01 LIN-TITULO2.
+           05 FILLER PIC X(100) VALUE SPACES.
+       01 LIN-ENCABEZADO.
+           05 FILLER PIC X(6) VALUE "CODIGO".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "NOMBRE".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "TELEFONO".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "CORREO".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE "CONTACTO".
+       01 LIN-DETALLE.
+           05 CODIGO-R PIC Z(4).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 NOMBRE-R PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TELEFONO-R PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CORREO-R PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CONTACTO-R PIC X(30).
+       01 LIN-TOTAL.
+           05 FILLER PIC X(20) VALUE "TOTAL DE VENDEDORES:".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TOTAL-R PIC ZZZ,ZZ9.
+       01 VARIABLES.
+           05 SW PIC 9.
+           05 WS-FECHA-ACTUAL PIC 9(8).
+           05 WS-PAGINA PIC 9(4) VALUE ZEROS.
+           05 WS-LINEAS-PAGINA PIC 9(2) VALUE ZEROS.
+           05 WS-MAX-LINEAS PIC 9(2) VALUE 20.
+           05 WS-TOTAL-VENDEDORES PIC 9(6) VALUE ZEROS.
+           05 WS-FECHA-MMDDYYYY PIC 9(8).
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM ARRANCAR-ARCHIVO.
+           PERFORM PROCESAR UNTIL SW = 1.
+           PERFORM ESCRIBIR-TOTAL.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+       ABRIR-ARCHIVOS.
+           OPEN INPUT VENDEDOR.
+           OPEN OUTPUT REPORTE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-FECHA-ACTUAL.
+       CERRAR-ARCHIVOS.
+           CLOSE VENDEDOR REPORTE.
+       ARRANCAR-ARCHIVO.
+           MOVE ZEROS TO CODIGO
+           START VENDEDOR KEY IS >= CODIGO
+           END-START.
+       PROCESAR.
+           READ VENDEDOR NEXT RECORD
+             AT END
+               MOVE 1 TO SW
+             NOT AT END
+               IF WS-LINEAS-PAGINA = 0 OR
+                  WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+                   PERFORM ESCRIBIR-ENCABEZADOS
+               END-IF
+               MOVE CODIGO TO CODIGO-R
+               MOVE NOMBRE TO NOMBRE-R
+               MOVE TELEFONO TO TELEFONO-R
+               MOVE CORREO TO CORREO-R
+               MOVE CONTACTO TO CONTACTO-R
+               WRITE REG-REPORTE FROM LIN-DETALLE
+               ADD 1 TO WS-LINEAS-PAGINA
+               ADD 1 TO WS-TOTAL-VENDEDORES
+           END-READ.
+       ESCRIBIR-ENCABEZADOS.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO PAGINA-R
+           MOVE WS-FECHA-ACTUAL (5:2) TO WS-FECHA-MMDDYYYY (1:2)
+           MOVE WS-FECHA-ACTUAL (7:2) TO WS-FECHA-MMDDYYYY (3:2)
+           MOVE WS-FECHA-ACTUAL (1:4) TO WS-FECHA-MMDDYYYY (5:4)
+           MOVE WS-FECHA-MMDDYYYY TO FECHA-R
+           IF WS-PAGINA > 1
+               WRITE REG-REPORTE FROM LIN-TITULO2
+           END-IF
+           WRITE REG-REPORTE FROM LIN-TITULO1
+           WRITE REG-REPORTE FROM LIN-TITULO2
+           WRITE REG-REPORTE FROM LIN-ENCABEZADO
+           WRITE REG-REPORTE FROM LIN-TITULO2
+           MOVE ZEROS TO WS-LINEAS-PAGINA.
+       ESCRIBIR-TOTAL.
+           MOVE WS-TOTAL-VENDEDORES TO TOTAL-R
+           WRITE REG-REPORTE FROM LIN-TITULO2
+           WRITE REG-REPORTE FROM LIN-TOTAL.
