@@ -1,5 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MIGRARV.
+      *-------------------------
+      * MIGRA VENDEDOR.DAT A VENDEDOR.TXT (PLANO), VALIDANDO LOS
+      * REGISTROS Y SEPARANDO LOS RECHAZADOS A UN ARCHIVO DE
+      * EXCEPCIONES. ACEPTA EL PARAMETRO RESTART EN EL COMMAND-LINE
+      * PARA REANUDAR UNA CORRIDA DESDE EL ULTIMO CHECKPOINT GRABADO
+      * EN VENDEDOR.CKP, ANEXANDO AL PLANO EN VEZ DE REGENERARLO.
+      * TAMBIEN ACEPTA ACTIVOS Y/O REGION=NN PARA LIMITAR EL PLANO A
+      * LOS VENDEDORES ACTIVOS Y/O DE UNA REGION EN PARTICULAR.
       *-------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -9,9 +17,15 @@
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              RECORD KEY IS CODIGO.
-           SELECT PLANO
+           SELECT OPTIONAL PLANO
              ASSIGN TO RANDOM "VENDEDOR.TXT"
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EXCEPCIONES
+             ASSIGN TO RANDOM "VENDEDOR_EXCEP.TXT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT
+             ASSIGN TO RANDOM "VENDEDOR.CKP"
+             ORGANIZATION IS LINE SEQUENTIAL.
       *---------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -22,8 +36,18 @@
            05 TELEFONO PIC X(10).
 	         05 CORREO PIC X(20).
 	         05 CONTACTO PIC x(30).
+           05 ESTADO PIC X(1).
+           05 FECHA-ALTA PIC 9(8).
+           05 REGION PIC X(2).
        FD PLANO.
-       01 REG-PLANO PIC X(89).
+       01 REG-PLANO PIC X(103).
+       FD EXCEPCIONES.
+       01 REG-EXCEPCION PIC X(126).
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+           05 CODIGO-CKPT PIC 9(4).
+           05 TOTAL-CKPT PIC 9(6).
+           05 TOTAL-MALOS-CKPT PIC 9(6).
        WORKING-STORAGE SECTION.
        01 REG-DETALLE.
            05 CODIGO-D PIC Z(4).
@@ -36,35 +60,252 @@
            05 FILLER PIC X VALUE "|".
            05 CONTACTO-D PIC X(30).
            05 FILLER PIC X VALUE "|".
+           05 ESTADO-D PIC X(1).
+           05 FILLER PIC X VALUE "|".
+           05 FECHA-ALTA-D PIC 9(8).
+           05 FILLER PIC X VALUE "|".
+           05 REGION-D PIC X(2).
+           05 FILLER PIC X VALUE "|".
+       01 REG-HEADER.
+           05 TIPO-H PIC X(3) VALUE "HDR".
+           05 FILLER PIC X VALUE "|".
+           05 FECHA-H PIC 9(8).
+           05 FILLER PIC X VALUE "|".
+           05 ARCHIVO-H PIC X(20) VALUE "VENDEDOR.DAT".
+       01 REG-TRAILER.
+           05 TIPO-T PIC X(3) VALUE "TRL".
+           05 FILLER PIC X VALUE "|".
+           05 TOTAL-T PIC 9(6).
+           05 FILLER PIC X VALUE "|".
+           05 TOTAL-MALOS-T PIC 9(6).
+       01 REG-EXCEP-DET.
+           05 CODIGO-X PIC Z(4).
+           05 FILLER PIC X VALUE "|".
+           05 NOMBRE-X PIC X(20).
+           05 FILLER PIC X VALUE "|".
+           05 MOTIVO-X PIC X(100).
        01 VARIABLES.
            05 SW PIC 9.
            05 TECLA PIC X.
+           05 WS-VALIDO PIC X.
+           05 WS-MOTIVO PIC X(100).
+           05 WS-ARROBAS PIC 99.
+           05 WS-PUNTERO PIC 9(4).
+           05 WS-TOTAL-BUENOS PIC 9(6) VALUE ZEROS.
+           05 WS-TOTAL-MALOS PIC 9(6) VALUE ZEROS.
+           05 WS-FECHA-ACTUAL PIC 9(8).
+           05 WS-PARM PIC X(40).
+           05 WS-MODO-RESTART PIC X VALUE "N".
+           05 WS-ULT-CODIGO PIC 9(4) VALUE ZEROS.
+           05 WS-CONTADOR-CKPT PIC 9(4) VALUE ZEROS.
+           05 WS-INTERVALO-CKPT PIC 9(4) VALUE 50.
+           05 WS-FIN-CKPT PIC X VALUE "N".
+           05 WS-IDX PIC 9(2).
+           05 WS-TOKENS.
+               10 WS-TOKEN PIC X(20) OCCURS 5 TIMES.
+           05 WS-FILTRO-REGION PIC X(2) VALUE SPACES.
+           05 WS-FILTRO-ACTIVOS PIC X VALUE "N".
+           05 WS-PASA-FILTRO PIC X.
+           05 WS-TOTAL-FILTRADOS PIC 9(6) VALUE ZEROS.
+           05 WS-TOTAL-MALOS-FILTRO PIC 9(6) VALUE ZEROS.
+           05 WS-CKPT-ENCONTRADO PIC X VALUE "N".
+           05 WS-DIGITOS-TEL PIC 99.
+           05 WS-LONGITUD-CORREO PIC 99.
       *----------------------------
        PROCEDURE DIVISION.
        PRINCIPAL.
+           PERFORM LEER-PARAMETROS.
+           IF WS-MODO-RESTART = "S"
+               PERFORM LEER-ULTIMO-CHECKPOINT
+               IF WS-CKPT-ENCONTRADO = "N"
+                   DISPLAY "AVISO: NO HAY CHECKPOINT PREVIO EN "
+                           "VENDEDOR.CKP. SE INICIA UNA CORRIDA NUEVA "
+                           "EN VEZ DE UN RESTART."
+                   MOVE "N" TO WS-MODO-RESTART
+               END-IF
+           END-IF
            PERFORM ABRIR-ARCHIVOS.
+           IF WS-MODO-RESTART = "N"
+               PERFORM ESCRIBIR-ENCABEZADO
+           END-IF
            PERFORM ARRANCAR-ARCHIVO.
            PERFORM PROCESAR UNTIL SW = 1.
            PERFORM CERRAR-ARCHIVOS.
+           DISPLAY "VENDEDORES ESCRITOS EN EL PLANO: " WS-TOTAL-BUENOS
+           DISPLAY "VENDEDORES EXCLUIDOS POR FILTRO: "
+               WS-TOTAL-FILTRADOS
+           DISPLAY "VENDEDORES RECHAZADOS POR VALIDACION: "
+               WS-TOTAL-MALOS
            STOP RUN.
+       LEER-PARAMETROS.
+           MOVE SPACES TO WS-PARM
+           MOVE SPACES TO WS-TOKENS
+           MOVE "N" TO WS-MODO-RESTART
+           MOVE SPACES TO WS-FILTRO-REGION
+           MOVE "N" TO WS-FILTRO-ACTIVOS
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ALL SPACES
+                   INTO WS-TOKEN (1) WS-TOKEN (2) WS-TOKEN (3)
+                        WS-TOKEN (4) WS-TOKEN (5)
+               END-UNSTRING
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+                   IF WS-TOKEN (WS-IDX) = "RESTART"
+                       MOVE "S" TO WS-MODO-RESTART
+                   END-IF
+                   IF WS-TOKEN (WS-IDX) = "ACTIVOS"
+                       MOVE "S" TO WS-FILTRO-ACTIVOS
+                   END-IF
+                   IF WS-TOKEN (WS-IDX) (1:7) = "REGION="
+                       MOVE WS-TOKEN (WS-IDX) (8:2) TO WS-FILTRO-REGION
+                   END-IF
+               END-PERFORM
+           END-IF.
+       LEER-ULTIMO-CHECKPOINT.
+           MOVE ZEROS TO WS-ULT-CODIGO
+           MOVE ZEROS TO WS-TOTAL-BUENOS
+           MOVE ZEROS TO WS-TOTAL-MALOS-FILTRO
+           MOVE "N" TO WS-FIN-CKPT
+           MOVE "N" TO WS-CKPT-ENCONTRADO
+           OPEN INPUT CHECKPOINT
+           PERFORM UNTIL WS-FIN-CKPT = "S"
+               READ CHECKPOINT
+                   AT END
+                       MOVE "S" TO WS-FIN-CKPT
+                   NOT AT END
+                       MOVE CODIGO-CKPT TO WS-ULT-CODIGO
+                       MOVE TOTAL-CKPT TO WS-TOTAL-BUENOS
+                       MOVE TOTAL-MALOS-CKPT TO WS-TOTAL-MALOS-FILTRO
+                       MOVE "S" TO WS-CKPT-ENCONTRADO
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT.
        ABRIR-ARCHIVOS.
            OPEN INPUT VENDEDOR.
-           OPEN OUTPUT PLANO.
+           IF WS-MODO-RESTART = "S"
+               OPEN EXTEND PLANO
+               OPEN EXTEND EXCEPCIONES
+               OPEN EXTEND CHECKPOINT
+           ELSE
+               OPEN OUTPUT PLANO
+               OPEN OUTPUT EXCEPCIONES
+               OPEN OUTPUT CHECKPOINT
+           END-IF.
+       ESCRIBIR-ENCABEZADO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-FECHA-ACTUAL
+           MOVE WS-FECHA-ACTUAL TO FECHA-H
+           WRITE REG-PLANO FROM REG-HEADER.
        CERRAR-ARCHIVOS.
-           CLOSE VENDEDOR PLANO.
+           CLOSE VENDEDOR PLANO EXCEPCIONES CHECKPOINT.
        ARRANCAR-ARCHIVO.
-           MOVE ZEROS TO CODIGO
-           START VENDEDOR KEY IS >= CODIGO
-           END-START.
+           IF WS-MODO-RESTART = "S" AND WS-ULT-CODIGO NOT = ZEROS
+               MOVE WS-ULT-CODIGO TO CODIGO
+               START VENDEDOR KEY IS > CODIGO
+               END-START
+           ELSE
+               MOVE ZEROS TO CODIGO
+               START VENDEDOR KEY IS >= CODIGO
+               END-START
+           END-IF.
        PROCESAR.
            READ VENDEDOR NEXT RECORD
              AT END
                MOVE 1 TO SW
+               MOVE WS-TOTAL-BUENOS TO TOTAL-T
+               MOVE WS-TOTAL-MALOS-FILTRO TO TOTAL-MALOS-T
+               WRITE REG-PLANO FROM REG-TRAILER
              NOT AT END
-               MOVE CODIGO TO CODIGO-D
-               MOVE NOMBRE TO NOMBRE-D
-               MOVE TELEFONO TO TELEFONO-D
-               MOVE CORREO TO CORREO-D
-               MOVE CONTACTO TO CONTACTO-D
-               WRITE REG-PLANO FROM REG-DETALLE
+               MOVE CODIGO TO WS-ULT-CODIGO
+               ADD 1 TO WS-CONTADOR-CKPT
+               PERFORM VALIDAR-REGISTRO
+               IF WS-VALIDO = "S"
+                   PERFORM VERIFICAR-FILTRO
+                   IF WS-PASA-FILTRO = "S"
+                       MOVE CODIGO TO CODIGO-D
+                       MOVE NOMBRE TO NOMBRE-D
+                       MOVE TELEFONO TO TELEFONO-D
+                       MOVE CORREO TO CORREO-D
+                       MOVE CONTACTO TO CONTACTO-D
+                       MOVE ESTADO TO ESTADO-D
+                       MOVE FECHA-ALTA TO FECHA-ALTA-D
+                       MOVE REGION TO REGION-D
+                       WRITE REG-PLANO FROM REG-DETALLE
+                       ADD 1 TO WS-TOTAL-BUENOS
+                   ELSE
+                       ADD 1 TO WS-TOTAL-FILTRADOS
+                   END-IF
+               ELSE
+                   MOVE CODIGO TO CODIGO-X
+                   MOVE NOMBRE TO NOMBRE-X
+                   MOVE WS-MOTIVO TO MOTIVO-X
+                   WRITE REG-EXCEPCION FROM REG-EXCEP-DET
+                   ADD 1 TO WS-TOTAL-MALOS
+                   PERFORM VERIFICAR-FILTRO
+                   IF WS-PASA-FILTRO = "S"
+                       ADD 1 TO WS-TOTAL-MALOS-FILTRO
+                   END-IF
+               END-IF
+               IF WS-CONTADOR-CKPT >= WS-INTERVALO-CKPT
+                   PERFORM GRABAR-CHECKPOINT
+                   MOVE ZEROS TO WS-CONTADOR-CKPT
+               END-IF
             END-READ.
+       VERIFICAR-FILTRO.
+           MOVE "S" TO WS-PASA-FILTRO
+           IF WS-FILTRO-ACTIVOS = "S" AND ESTADO NOT = "A"
+               MOVE "N" TO WS-PASA-FILTRO
+           END-IF
+           IF WS-FILTRO-REGION NOT = SPACES AND
+              REGION NOT = WS-FILTRO-REGION
+               MOVE "N" TO WS-PASA-FILTRO
+           END-IF.
+       VALIDAR-REGISTRO.
+           MOVE "S" TO WS-VALIDO
+           MOVE SPACES TO WS-MOTIVO
+           MOVE 1 TO WS-PUNTERO
+           IF NOMBRE = SPACES
+               MOVE "N" TO WS-VALIDO
+               STRING "NOMBRE EN BLANCO;" DELIMITED BY SIZE
+                   INTO WS-MOTIVO WITH POINTER WS-PUNTERO
+           END-IF
+           IF TELEFONO = SPACES
+               MOVE "N" TO WS-VALIDO
+               STRING "TELEFONO EN BLANCO;" DELIMITED BY SIZE
+                   INTO WS-MOTIVO WITH POINTER WS-PUNTERO
+           ELSE
+               MOVE ZEROS TO WS-DIGITOS-TEL
+               INSPECT TELEFONO TALLYING WS-DIGITOS-TEL
+                   FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                       ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+               IF WS-DIGITOS-TEL < 7
+                   MOVE "N" TO WS-VALIDO
+                   STRING "TELEFONO SIN DIGITOS SUFICIENTES;"
+                       DELIMITED BY SIZE
+                       INTO WS-MOTIVO WITH POINTER WS-PUNTERO
+               END-IF
+           END-IF
+           IF CORREO = SPACES
+               MOVE "N" TO WS-VALIDO
+               STRING "CORREO EN BLANCO;" DELIMITED BY SIZE
+                   INTO WS-MOTIVO WITH POINTER WS-PUNTERO
+           ELSE
+               MOVE ZEROS TO WS-ARROBAS
+               INSPECT CORREO TALLYING WS-ARROBAS FOR ALL "@"
+               IF WS-ARROBAS NOT = 1
+                   MOVE "N" TO WS-VALIDO
+                   STRING "CORREO SIN ARROBA VALIDA;" DELIMITED BY SIZE
+                       INTO WS-MOTIVO WITH POINTER WS-PUNTERO
+               END-IF
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (CORREO))
+                   TO WS-LONGITUD-CORREO
+               IF WS-LONGITUD-CORREO < 5
+                   MOVE "N" TO WS-VALIDO
+                   STRING "CORREO DEMASIADO CORTO;" DELIMITED BY SIZE
+                       INTO WS-MOTIVO WITH POINTER WS-PUNTERO
+               END-IF
+           END-IF.
+       GRABAR-CHECKPOINT.
+           MOVE WS-ULT-CODIGO TO CODIGO-CKPT
+           MOVE WS-TOTAL-BUENOS TO TOTAL-CKPT
+           MOVE WS-TOTAL-MALOS-FILTRO TO TOTAL-MALOS-CKPT
+           WRITE REG-CHECKPOINT.
