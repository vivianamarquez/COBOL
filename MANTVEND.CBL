@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTVEND.
+      *-------------------------
+      * MANTENIMIENTO DE VENDEDORES (ALTA/CAMBIO/BAJA/CONSULTA)
+      * CONTRA VENDEDOR.DAT POR CODIGO. CADA ALTA, CAMBIO O BAJA
+      * QUEDA REGISTRADA EN VENDEDOR-AUDIT.DAT CON EL VALOR ANTERIOR
+      * Y EL NUEVO DE CADA CAMPO AFECTADO, JUNTO CON EL USUARIO QUE
+      * HIZO EL CAMBIO (SOLICITADO AL INICIO DE LA SESION).
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDOR
+             ASSIGN TO RANDOM "VENDEDOR.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CODIGO.
+           SELECT OPTIONAL VENDEDOR-AUDIT
+             ASSIGN TO RANDOM "VENDEDOR-AUDIT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *-------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDOR.
+       01 REG-VENDEDOR.
+           05 CODIGO PIC 9(4).
+           05 NOMBRE PIC X(20).
+           05 TELEFONO PIC X(10).
+           05 CORREO PIC X(20).
+           05 CONTACTO PIC X(30).
+           05 ESTADO PIC X(1).
+           05 FECHA-ALTA PIC 9(8).
+           05 REGION PIC X(2).
+       FD VENDEDOR-AUDIT.
+       01 REG-AUDIT.
+           05 CODIGO-AUD PIC 9(4).
+           05 FILLER PIC X VALUE "|".
+           05 OPERACION-AUD PIC X(6).
+           05 FILLER PIC X VALUE "|".
+           05 CAMPO-AUD PIC X(10).
+           05 FILLER PIC X VALUE "|".
+           05 ANTES-AUD PIC X(30).
+           05 FILLER PIC X VALUE "|".
+           05 DESPUES-AUD PIC X(30).
+           05 FILLER PIC X VALUE "|".
+           05 TIMESTAMP-AUD PIC X(21).
+           05 FILLER PIC X VALUE "|".
+           05 USUARIO-AUD PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 VARIABLES.
+           05 WS-OPCION PIC X.
+           05 WS-SALIR PIC X VALUE "N".
+           05 WS-RESPUESTA PIC X.
+           05 WS-FECHA-ACTUAL PIC 9(8).
+           05 WS-OP-AUD PIC X(6).
+           05 WS-USUARIO PIC X(10).
+       01 VALORES-ANTERIORES.
+           05 NOMBRE-ANT PIC X(20).
+           05 TELEFONO-ANT PIC X(10).
+           05 CORREO-ANT PIC X(20).
+           05 CONTACTO-ANT PIC X(30).
+           05 ESTADO-ANT PIC X(1).
+           05 REGION-ANT PIC X(2).
+      *----------------------------
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM IDENTIFICAR-USUARIO.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM MENU-PRINCIPAL UNTIL WS-SALIR = "S".
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+       IDENTIFICAR-USUARIO.
+           MOVE SPACES TO WS-USUARIO
+           DISPLAY "USUARIO: " WITH NO ADVANCING.
+           ACCEPT WS-USUARIO.
+       ABRIR-ARCHIVOS.
+           OPEN I-O VENDEDOR.
+           OPEN EXTEND VENDEDOR-AUDIT.
+       CERRAR-ARCHIVOS.
+           CLOSE VENDEDOR VENDEDOR-AUDIT.
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "--- MANTENIMIENTO DE VENDEDORES ---".
+           DISPLAY "A - AGREGAR".
+           DISPLAY "C - CAMBIAR".
+           DISPLAY "E - ELIMINAR".
+           DISPLAY "I - CONSULTAR".
+           DISPLAY "S - SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN "A" PERFORM AGREGAR-VENDEDOR
+               WHEN "C" PERFORM CAMBIAR-VENDEDOR
+               WHEN "E" PERFORM ELIMINAR-VENDEDOR
+               WHEN "I" PERFORM CONSULTAR-VENDEDOR
+               WHEN "S" MOVE "S" TO WS-SALIR
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+       AGREGAR-VENDEDOR.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT CODIGO.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT NOMBRE.
+           DISPLAY "TELEFONO: " WITH NO ADVANCING.
+           ACCEPT TELEFONO.
+           DISPLAY "CORREO: " WITH NO ADVANCING.
+           ACCEPT CORREO.
+           DISPLAY "CONTACTO: " WITH NO ADVANCING.
+           ACCEPT CONTACTO.
+           DISPLAY "REGION: " WITH NO ADVANCING.
+           ACCEPT REGION.
+           MOVE "A" TO ESTADO
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-FECHA-ACTUAL
+           MOVE WS-FECHA-ACTUAL TO FECHA-ALTA
+           WRITE REG-VENDEDOR
+               INVALID KEY
+                   DISPLAY "ERROR: EL VENDEDOR YA EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "VENDEDOR AGREGADO"
+                   PERFORM GRABAR-AUDITORIA-ALTA
+           END-WRITE.
+       CAMBIAR-VENDEDOR.
+           DISPLAY "CODIGO A CAMBIAR: " WITH NO ADVANCING.
+           ACCEPT CODIGO.
+           READ VENDEDOR
+               INVALID KEY
+                   DISPLAY "ERROR: VENDEDOR NO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "NOMBRE ACTUAL.... " NOMBRE
+                   DISPLAY "TELEFONO ACTUAL.. " TELEFONO
+                   DISPLAY "CORREO ACTUAL.... " CORREO
+                   DISPLAY "CONTACTO ACTUAL.. " CONTACTO
+                   DISPLAY "ESTADO ACTUAL.... " ESTADO
+                   DISPLAY "REGION ACTUAL.... " REGION
+                   MOVE NOMBRE TO NOMBRE-ANT
+                   MOVE TELEFONO TO TELEFONO-ANT
+                   MOVE CORREO TO CORREO-ANT
+                   MOVE CONTACTO TO CONTACTO-ANT
+                   MOVE ESTADO TO ESTADO-ANT
+                   MOVE REGION TO REGION-ANT
+                   DISPLAY "NUEVO NOMBRE: " WITH NO ADVANCING
+                   ACCEPT NOMBRE
+                   DISPLAY "NUEVO TELEFONO: " WITH NO ADVANCING
+                   ACCEPT TELEFONO
+                   DISPLAY "NUEVO CORREO: " WITH NO ADVANCING
+                   ACCEPT CORREO
+                   DISPLAY "NUEVO CONTACTO: " WITH NO ADVANCING
+                   ACCEPT CONTACTO
+                   DISPLAY "NUEVO ESTADO (A/I): " WITH NO ADVANCING
+                   ACCEPT ESTADO
+                   DISPLAY "NUEVA REGION: " WITH NO ADVANCING
+                   ACCEPT REGION
+                   REWRITE REG-VENDEDOR
+                       INVALID KEY
+                           DISPLAY "ERROR AL ACTUALIZAR EL VENDEDOR"
+                       NOT INVALID KEY
+                           DISPLAY "VENDEDOR ACTUALIZADO"
+                           MOVE "CAMBIO" TO WS-OP-AUD
+                           PERFORM GRABAR-AUDITORIA-CAMBIO
+                   END-REWRITE
+           END-READ.
+       ELIMINAR-VENDEDOR.
+           DISPLAY "CODIGO A ELIMINAR: " WITH NO ADVANCING.
+           ACCEPT CODIGO.
+           READ VENDEDOR
+               INVALID KEY
+                   DISPLAY "ERROR: VENDEDOR NO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "NOMBRE..... " NOMBRE
+                   DISPLAY "CONFIRMA ELIMINAR (S/N): " WITH NO ADVANCING
+                   ACCEPT WS-RESPUESTA
+                   IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
+                       DELETE VENDEDOR
+                           INVALID KEY
+                               DISPLAY "ERROR AL ELIMINAR EL VENDEDOR"
+                           NOT INVALID KEY
+                               DISPLAY "VENDEDOR ELIMINADO"
+                               PERFORM GRABAR-AUDITORIA-BAJA
+                       END-DELETE
+                   ELSE
+                       DISPLAY "ELIMINACION CANCELADA"
+                   END-IF
+           END-READ.
+       CONSULTAR-VENDEDOR.
+           DISPLAY "CODIGO A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT CODIGO.
+           READ VENDEDOR
+               INVALID KEY
+                   DISPLAY "ERROR: VENDEDOR NO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "CODIGO..... " CODIGO
+                   DISPLAY "NOMBRE..... " NOMBRE
+                   DISPLAY "TELEFONO... " TELEFONO
+                   DISPLAY "CORREO..... " CORREO
+                   DISPLAY "CONTACTO... " CONTACTO
+                   DISPLAY "ESTADO..... " ESTADO
+                   DISPLAY "ALTA....... " FECHA-ALTA
+                   DISPLAY "REGION..... " REGION
+           END-READ.
+       GRABAR-AUDITORIA-ALTA.
+           MOVE SPACES TO NOMBRE-ANT TELEFONO-ANT CORREO-ANT
+                          CONTACTO-ANT ESTADO-ANT REGION-ANT
+           MOVE "ALTA" TO WS-OP-AUD
+           PERFORM GRABAR-AUDITORIA-CAMBIO.
+       GRABAR-AUDITORIA-BAJA.
+           MOVE NOMBRE TO NOMBRE-ANT
+           MOVE TELEFONO TO TELEFONO-ANT
+           MOVE CORREO TO CORREO-ANT
+           MOVE CONTACTO TO CONTACTO-ANT
+           MOVE ESTADO TO ESTADO-ANT
+           MOVE REGION TO REGION-ANT
+           MOVE "BAJA" TO WS-OP-AUD
+           IF NOMBRE-ANT NOT = SPACES
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "NOMBRE" TO CAMPO-AUD
+               MOVE NOMBRE-ANT TO ANTES-AUD
+               MOVE SPACES TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF TELEFONO-ANT NOT = SPACES
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "TELEFONO" TO CAMPO-AUD
+               MOVE TELEFONO-ANT TO ANTES-AUD
+               MOVE SPACES TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF CORREO-ANT NOT = SPACES
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "CORREO" TO CAMPO-AUD
+               MOVE CORREO-ANT TO ANTES-AUD
+               MOVE SPACES TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF CONTACTO-ANT NOT = SPACES
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "CONTACTO" TO CAMPO-AUD
+               MOVE CONTACTO-ANT TO ANTES-AUD
+               MOVE SPACES TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF ESTADO-ANT NOT = SPACES
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "ESTADO" TO CAMPO-AUD
+               MOVE ESTADO-ANT TO ANTES-AUD
+               MOVE SPACES TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF REGION-ANT NOT = SPACES
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "REGION" TO CAMPO-AUD
+               MOVE REGION-ANT TO ANTES-AUD
+               MOVE SPACES TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF.
+       GRABAR-AUDITORIA-CAMBIO.
+           IF NOMBRE-ANT NOT = NOMBRE
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "NOMBRE" TO CAMPO-AUD
+               MOVE NOMBRE-ANT TO ANTES-AUD
+               MOVE NOMBRE TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF TELEFONO-ANT NOT = TELEFONO
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "TELEFONO" TO CAMPO-AUD
+               MOVE TELEFONO-ANT TO ANTES-AUD
+               MOVE TELEFONO TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF CORREO-ANT NOT = CORREO
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "CORREO" TO CAMPO-AUD
+               MOVE CORREO-ANT TO ANTES-AUD
+               MOVE CORREO TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF CONTACTO-ANT NOT = CONTACTO
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "CONTACTO" TO CAMPO-AUD
+               MOVE CONTACTO-ANT TO ANTES-AUD
+               MOVE CONTACTO TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF ESTADO-ANT NOT = ESTADO
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "ESTADO" TO CAMPO-AUD
+               MOVE ESTADO-ANT TO ANTES-AUD
+               MOVE ESTADO TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF
+           IF REGION-ANT NOT = REGION
+               MOVE WS-OP-AUD TO OPERACION-AUD
+               MOVE "REGION" TO CAMPO-AUD
+               MOVE REGION-ANT TO ANTES-AUD
+               MOVE REGION TO DESPUES-AUD
+               PERFORM ESCRIBIR-REG-AUDIT
+           END-IF.
+       ESCRIBIR-REG-AUDIT.
+           MOVE CODIGO TO CODIGO-AUD
+           MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-AUD
+           MOVE WS-USUARIO TO USUARIO-AUD
+           WRITE REG-AUDIT.
